@@ -1,43 +1,180 @@
       *****************************************************************
       * PROGRAMA: CADASTRO-CLIENTE.cbl
       * DESCRIÇÃO: Sistema completo de cadastro com validações
+      *
+      * HISTORICO DE ALTERACOES:
+      * - Inclusao do arquivo mestre indexado CLIENTE-MASTER para que
+      *   os cadastros sobrevivam entre execucoes (WS-CPF/WS-CNPJ como
+      *   chave).
+      * - Inclusao da consulta ao arquivo de referencia CEP-MASTER
+      *   para pre-preencher o endereco a partir do CEP informado.
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CADASTRP-CLIENTE.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SELCLI.CPY".
+           COPY "SELAUD.CPY".
+           COPY "SELCEP.CPY".
+
        DATA DIVISION.
+       FILE SECTION.
+           COPY "FDCLIENT.CPY".
+           COPY "FDAUDIT.CPY".
+           COPY "FDCEP.CPY".
+
        WORKING-STORAGE SECTION.
-       01 WS-CLIENTE.
-           05 WS-TIPO PIC X.
-               88 WS-FISICA VALUE 'F'.
-               88 WS-JURIDICA VALUE 'J'.
-           05 WS-NOME PIC X(50).
-           05 WS-CPF PIC 9(11).
-           05 WS-CNPJ PIC 9(14).
-           05 WS-EMAIL PIC X(50).
-           05 WS-STATUS PIC 9.
-               88 WS-ATIVO VALUE 1.
-               88 WS-INATIVO VALUE 0.
-           05 WS-ENDERECO.
-               10 WS-RUA PIC X(20).
-               10 WS-BAIRRO PIC X(20).
-               10 WS-CIDADE PIC X(20).
-               10 WS-ESTADO PIC X(20).
-               10 WS-CEP PIC 9(8).
-               10 WS-NUMERO PIC 9(8).
+           COPY "WSCLIENT.CPY".
+           COPY "VALWS.CPY".
+       01 WS-FS-CLIMASTER PIC XX.
+       01 WS-FS-AUDITORIA PIC XX.
+       01 WS-FS-CEPMASTER PIC XX.
+       01 WS-CEP-DISPONIVEL PIC X.
+           88 WS-CEP-MASTER-OK VALUE 'S'.
+           88 WS-CEP-MASTER-INDISPONIVEL VALUE 'N'.
+       01 WS-ACHOU-CEP PIC X.
+           88 WS-CEP-ENCONTRADO VALUE 'S'.
+           88 WS-CEP-NAO-ENCONTRADO VALUE 'N'.
        01 WS-OPCAO PIC 9(3).
        01 WS-EDITAR PIC 9(3).
        01 WS-CONTINUAR PIC X.
-       01 WS-VALIDO PIC 9.
-           88 WS-VALIDACAO-OK VALUE 1.
-           88 WS-VALIDACAO-ERRO VALUE 0.
        01 WS-EDIT PIC X(30).
        01 WS-MENU-EDCAO PIC X(30).
-       
+       01 WS-DOC-PROCURA PIC 9(14).
+       01 WS-CHAVE-ANTERIOR PIC 9(14).
+       01 WS-ACHOU-CLIENTE PIC X.
+           88 WS-CLIENTE-ENCONTRADO VALUE 'S'.
+           88 WS-CLIENTE-NAO-ENCONTRADO VALUE 'N'.
+       01 WS-CHAVE-REGRAVADA PIC X.
+           88 WS-CHAVE-REGRAVADA-OK VALUE 'S'.
+           88 WS-CHAVE-REGRAVADA-ERRO VALUE 'N'.
+       01 WS-USUARIO PIC X(20).
+       01 WS-AUD-CAMPO PIC X(15).
+       01 WS-AUD-VALOR-ANTERIOR PIC X(96).
+       01 WS-AUD-VALOR-NOVO PIC X(96).
+
        PROCEDURE DIVISION.
        PRINCIPAL.
+           PERFORM ABRIR-ARQUIVOS
            PERFORM MENU-PRINCIPAL
+           PERFORM FECHAR-ARQUIVOS
            STOP RUN.
+
+      *    Rotinas de validacao de CPF/CNPJ/email compartilhadas com
+      *    CADLOTE-CLIENTE (req 005).
+           COPY "VALCLI.CPY".
+
+       ABRIR-ARQUIVOS.
+           OPEN I-O CLIENTE-MASTER
+           IF WS-FS-CLIMASTER = '35'
+               OPEN OUTPUT CLIENTE-MASTER
+               CLOSE CLIENTE-MASTER
+               OPEN I-O CLIENTE-MASTER
+           END-IF
+           ACCEPT WS-USUARIO FROM ENVIRONMENT "USER"
+           OPEN EXTEND AUDITORIA-LOG
+           IF WS-FS-AUDITORIA = '35'
+               OPEN OUTPUT AUDITORIA-LOG
+           END-IF
+           OPEN INPUT CEP-MASTER
+           IF WS-FS-CEPMASTER = '35'
+               SET WS-CEP-MASTER-INDISPONIVEL TO TRUE
+           ELSE
+               SET WS-CEP-MASTER-OK TO TRUE
+           END-IF.
+
+       FECHAR-ARQUIVOS.
+           CLOSE CLIENTE-MASTER
+           CLOSE AUDITORIA-LOG
+           IF WS-CEP-MASTER-OK
+               CLOSE CEP-MASTER
+           END-IF.
+
+       BUSCAR-CEP.
+           SET WS-CEP-NAO-ENCONTRADO TO TRUE
+           IF WS-CEP-MASTER-OK
+               MOVE WS-CEP TO REG-CEP-CHAVE
+               READ CEP-MASTER
+                   INVALID KEY
+                       SET WS-CEP-NAO-ENCONTRADO TO TRUE
+                   NOT INVALID KEY
+                       SET WS-CEP-ENCONTRADO TO TRUE
+                       MOVE REG-CEP-RUA TO WS-RUA
+                       MOVE REG-CEP-BAIRRO TO WS-BAIRRO
+                       MOVE REG-CEP-CIDADE TO WS-CIDADE
+                       MOVE REG-CEP-ESTADO TO WS-ESTADO
+               END-READ
+           END-IF.
+
+       CAPTURAR-ENDERECO.
+           DISPLAY 'Me diga o CEP : ' WITH NO ADVANCING
+           ACCEPT WS-CEP
+           PERFORM BUSCAR-CEP
+           IF WS-CEP-ENCONTRADO
+               DISPLAY 'Rua : ' WS-RUA
+               DISPLAY 'Bairro : ' WS-BAIRRO
+               DISPLAY 'Cidade : ' WS-CIDADE
+               DISPLAY 'Estado : ' WS-ESTADO
+           ELSE
+               DISPLAY 'CEP nao encontrado, informe o endereco.'
+               DISPLAY 'Rua : ' WITH NO ADVANCING
+               ACCEPT WS-RUA
+               DISPLAY 'Bairro : ' WITH NO ADVANCING
+               ACCEPT WS-BAIRRO
+               DISPLAY 'Cidade : ' WITH NO ADVANCING
+               ACCEPT WS-CIDADE
+               DISPLAY 'Estado : ' WITH NO ADVANCING
+               ACCEPT WS-ESTADO
+           END-IF
+           DISPLAY 'Numero : ' WITH NO ADVANCING
+           ACCEPT WS-NUMERO.
+
+       GRAVAR-AUDITORIA.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD
+           ACCEPT AUD-HORA FROM TIME
+           MOVE WS-AUD-CAMPO TO AUD-CAMPO
+           MOVE WS-AUD-VALOR-ANTERIOR TO AUD-VALOR-ANTERIOR
+           MOVE WS-AUD-VALOR-NOVO TO AUD-VALOR-NOVO
+           MOVE WS-USUARIO TO AUD-USUARIO
+           WRITE REG-AUDITORIA.
+
+           COPY "CHVCLI.CPY".
+
+       GRAVAR-CLIENTE.
+           PERFORM MONTAR-CHAVE-CLIENTE
+           MOVE WS-TIPO TO REG-TIPO
+           MOVE WS-NOME TO REG-NOME
+           MOVE WS-CPF TO REG-CPF
+           MOVE WS-CNPJ TO REG-CNPJ
+           MOVE WS-EMAIL TO REG-EMAIL
+           MOVE WS-STATUS TO REG-STATUS
+           MOVE WS-ENDERECO TO REG-ENDERECO
+           WRITE REG-CLIENTE
+               INVALID KEY
+                   DISPLAY 'Cliente ja cadastrado para este documento!'
+               NOT INVALID KEY
+                   DISPLAY 'Cadastro realizado'
+           END-WRITE.
+
+       LOCALIZAR-CLIENTE.
+           SET WS-CLIENTE-NAO-ENCONTRADO TO TRUE
+           MOVE WS-DOC-PROCURA TO REG-CHAVE
+           READ CLIENTE-MASTER
+               INVALID KEY
+                   SET WS-CLIENTE-NAO-ENCONTRADO TO TRUE
+               NOT INVALID KEY
+                   SET WS-CLIENTE-ENCONTRADO TO TRUE
+                   MOVE REG-CHAVE TO WS-CHAVE-ANTERIOR
+                   MOVE REG-TIPO TO WS-TIPO
+                   MOVE REG-NOME TO WS-NOME
+                   MOVE REG-CPF TO WS-CPF
+                   MOVE REG-CNPJ TO WS-CNPJ
+                   MOVE REG-EMAIL TO WS-EMAIL
+                   MOVE REG-STATUS TO WS-STATUS
+                   MOVE REG-ENDERECO TO WS-ENDERECO
+           END-READ.
            
        MENU-PRINCIPAL.
            PERFORM UNTIL WS-OPCAO = 9
@@ -47,12 +184,13 @@
                DISPLAY '1 - Novo Cliente'
                DISPLAY '2 - Consultar Cliente'
                DISPLAY '3 - Editar Cliente'
+               DISPLAY '4 - Ativar/Inativar Cliente'
                DISPLAY '9 - Sair'
                DISPLAY 'Escolha uma opção: ' WITH NO ADVANCING
                ACCEPT WS-OPCAO
 
-       
-               
+
+
                EVALUATE WS-OPCAO
                    WHEN 1
                        PERFORM CADASTRAR-CLIENTE
@@ -60,6 +198,8 @@
                        PERFORM CONSULTAR-CLIENTE
                     WHEN 3
                        PERFORM EDITAR-CLIENTE
+                   WHEN 4
+                       PERFORM ATIVAR-INATIVAR-CLIENTE
                    WHEN 9
                        DISPLAY 'Encerrando sistema...'
                    WHEN OTHER
@@ -71,59 +211,253 @@
            DISPLAY '=================='
            DISPLAY 'Cadastrar-Cliente'.
            DISPLAY '=================='
-           DISPLAY 'Me diga seu Nome : ' WITH NO ADVANCING.
-           ACCEPT WS-NOME.
-           DISPLAY 'Me diga seu Cpf : 'WITH NO ADVANCING.
-           ACCEPT WS-CPF.
-           DISPLAY 'Me diga seu Email : 'WITH NO ADVANCING.
-           ACCEPT WS-EMAIL.
-           DISPLAY 'Me diga seu Endereco : 'WITH NO ADVANCING.
-           ACCEPT WS-ENDERECO.
-           DISPLAY 'Cadastro realizado'.
-           PERFORM MENU-PRINCIPAL.
+           SET WS-VALIDACAO-ERRO TO TRUE
+           PERFORM UNTIL WS-VALIDACAO-OK
+               DISPLAY 'Me diga seu Nome : ' WITH NO ADVANCING
+               ACCEPT WS-NOME
+               IF WS-NOME = SPACES
+                   DISPLAY 'Nome não pode ficar em branco.'
+               ELSE
+                   SET WS-VALIDACAO-OK TO TRUE
+               END-IF
+           END-PERFORM.
+           MOVE SPACE TO WS-TIPO
+           PERFORM UNTIL WS-FISICA OR WS-JURIDICA
+               DISPLAY 'Física ou Jurídica ? (F/J) : ' WITH NO
+                   ADVANCING
+               ACCEPT WS-TIPO
+               IF NOT WS-FISICA AND NOT WS-JURIDICA
+                   DISPLAY 'Opção inválida, digite F ou J.'
+               END-IF
+           END-PERFORM.
+
+           SET WS-VALIDACAO-ERRO TO TRUE
+           IF WS-FISICA
+               PERFORM UNTIL WS-VALIDACAO-OK
+                   DISPLAY 'Me diga seu Cpf : 'WITH NO ADVANCING
+                   ACCEPT WS-CPF
+                   PERFORM VALIDAR-CPF THRU VALIDAR-CPF-EXIT
+                   IF WS-VALIDACAO-ERRO
+                       DISPLAY 'CPF inválido, tente novamente.'
+                   END-IF
+               END-PERFORM
+               MOVE ZERO TO WS-CNPJ
+           ELSE
+               PERFORM UNTIL WS-VALIDACAO-OK
+                   DISPLAY 'Me diga o CNPJ : ' WITH NO ADVANCING
+                   ACCEPT WS-CNPJ
+                   PERFORM VALIDAR-CNPJ THRU VALIDAR-CNPJ-EXIT
+                   IF WS-VALIDACAO-ERRO
+                       DISPLAY 'CNPJ inválido, tente novamente.'
+                   END-IF
+               END-PERFORM
+               MOVE ZERO TO WS-CPF
+           END-IF.
+
+           SET WS-VALIDACAO-ERRO TO TRUE
+           PERFORM UNTIL WS-VALIDACAO-OK
+               DISPLAY 'Me diga seu Email : 'WITH NO ADVANCING
+               ACCEPT WS-EMAIL
+               PERFORM VALIDAR-EMAIL THRU VALIDAR-EMAIL-EXIT
+               IF WS-VALIDACAO-ERRO
+                   DISPLAY 'Email inválido, informe usuario@dominio.'
+               END-IF
+           END-PERFORM.
+           PERFORM CAPTURAR-ENDERECO.
+           SET WS-ATIVO TO TRUE.
+           PERFORM GRAVAR-CLIENTE.
+
+       ATIVAR-INATIVAR-CLIENTE.
+           DISPLAY "======================"
+           DISPLAY "Ativar/Inativar Cliente"
+           DISPLAY "======================"
+           DISPLAY "Informe o CPF ou CNPJ do cliente : " WITH
+               NO ADVANCING
+           ACCEPT WS-DOC-PROCURA
+           PERFORM LOCALIZAR-CLIENTE
+           IF WS-CLIENTE-NAO-ENCONTRADO
+               DISPLAY 'cliente não encontrado'
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-ATIVO
+               SET WS-INATIVO TO TRUE
+           ELSE
+               SET WS-ATIVO TO TRUE
+           END-IF
+           PERFORM ATUALIZAR-CLIENTE
+           PERFORM EXIBIR-CLIENTE.
 
        EDITAR-CLIENTE.
            DISPLAY "================"
            DISPLAY "Editar -Cliente"
            DISPLAY "================"
+           DISPLAY "Informe o CPF ou CNPJ do cliente : " WITH
+               NO ADVANCING
+           ACCEPT WS-DOC-PROCURA
+           PERFORM LOCALIZAR-CLIENTE
+           IF WS-CLIENTE-NAO-ENCONTRADO
+               DISPLAY 'cliente não encontrado'
+               EXIT PARAGRAPH
+           END-IF
+
            DISPLAY "Qual campo deseja editar ?"
            DISPLAY"NOME :" WS-NOME.
-           DISPLAY"CPF :" WS-CPF.
+           IF WS-FISICA
+               DISPLAY"CPF :" WS-CPF
+           ELSE
+               DISPLAY"CNPJ :" WS-CNPJ
+           END-IF.
            DISPLAY"ENDERECO :" WS-ENDERECO.
            ACCEPT WS-EDIT.
 
                EVALUATE WS-EDIT
                    WHEN "nome "
-                       DISPLAY "Digite seu nome : " WITH NO ADVANCING
-                       ACCEPT WS-NOME
-                       DISPLAY"NOME : > " WS-NOME                       
+                       MOVE WS-NOME TO WS-AUD-VALOR-ANTERIOR
+                       SET WS-VALIDACAO-ERRO TO TRUE
+                       PERFORM UNTIL WS-VALIDACAO-OK
+                           DISPLAY "Digite seu nome : " WITH
+                               NO ADVANCING
+                           ACCEPT WS-NOME
+                           IF WS-NOME = SPACES
+                               DISPLAY 'Nome não pode ficar em branco.'
+                           ELSE
+                               SET WS-VALIDACAO-OK TO TRUE
+                           END-IF
+                       END-PERFORM
+                       DISPLAY"NOME : > " WS-NOME
+                       MOVE 'NOME' TO WS-AUD-CAMPO
+                       MOVE WS-NOME TO WS-AUD-VALOR-NOVO
+                       PERFORM GRAVAR-AUDITORIA
+                       PERFORM ATUALIZAR-CLIENTE
                    WHEN "cpf"
-                       DISPLAY "Digite seu CPF : " WITH NO ADVANCING
-                       ACCEPT WS-CPF
-                       DISPLAY"cpf : > " WS-CPF                       
+                       IF NOT WS-FISICA
+                           DISPLAY 'Opção inválida!'
+                       ELSE
+                           MOVE WS-CPF TO WS-AUD-VALOR-ANTERIOR
+                           SET WS-VALIDACAO-ERRO TO TRUE
+                           PERFORM UNTIL WS-VALIDACAO-OK
+                               DISPLAY "Digite seu CPF : " WITH
+                                   NO ADVANCING
+                               ACCEPT WS-CPF
+                               PERFORM VALIDAR-CPF THRU
+                                   VALIDAR-CPF-EXIT
+                               IF WS-VALIDACAO-ERRO
+                                   DISPLAY
+                                       'CPF inválido, tente novamente.'
+                               END-IF
+                           END-PERFORM
+                           DISPLAY"cpf : > " WS-CPF
+                           MOVE 'CPF' TO WS-AUD-CAMPO
+                           MOVE WS-CPF TO WS-AUD-VALOR-NOVO
+                           PERFORM REGRAVAR-CHAVE-CLIENTE
+                           IF WS-CHAVE-REGRAVADA-OK
+                               PERFORM GRAVAR-AUDITORIA
+                           END-IF
+                       END-IF
+                   WHEN "cnpj"
+                       IF NOT WS-JURIDICA
+                           DISPLAY 'Opção inválida!'
+                       ELSE
+                           MOVE WS-CNPJ TO WS-AUD-VALOR-ANTERIOR
+                           SET WS-VALIDACAO-ERRO TO TRUE
+                           PERFORM UNTIL WS-VALIDACAO-OK
+                               DISPLAY "Digite o CNPJ : " WITH
+                                   NO ADVANCING
+                               ACCEPT WS-CNPJ
+                               PERFORM VALIDAR-CNPJ THRU
+                                   VALIDAR-CNPJ-EXIT
+                               IF WS-VALIDACAO-ERRO
+                                   DISPLAY
+                                       'CNPJ inválido, tente de novo.'
+                               END-IF
+                           END-PERFORM
+                           DISPLAY"cnpj : > " WS-CNPJ
+                           MOVE 'CNPJ' TO WS-AUD-CAMPO
+                           MOVE WS-CNPJ TO WS-AUD-VALOR-NOVO
+                           PERFORM REGRAVAR-CHAVE-CLIENTE
+                           IF WS-CHAVE-REGRAVADA-OK
+                               PERFORM GRAVAR-AUDITORIA
+                           END-IF
+                       END-IF
                    WHEN "endereco"
-                       DISPLAY "Digite seu ENDERECO : "
-                       WITH NO ADVANCING
-                       ACCEPT WS-ENDERECO
+                       MOVE WS-ENDERECO TO WS-AUD-VALOR-ANTERIOR
+                       PERFORM CAPTURAR-ENDERECO
                        DISPLAY"ENDERECO : > " WS-ENDERECO
-                       
+                       MOVE 'ENDERECO' TO WS-AUD-CAMPO
+                       MOVE WS-ENDERECO TO WS-AUD-VALOR-NOVO
+                       PERFORM GRAVAR-AUDITORIA
+                       PERFORM ATUALIZAR-CLIENTE
                    WHEN OTHER
                            DISPLAY 'Opção inválida!'
                END-EVALUATE.
 
+       ATUALIZAR-CLIENTE.
+           MOVE WS-TIPO TO REG-TIPO
+           MOVE WS-NOME TO REG-NOME
+           MOVE WS-CPF TO REG-CPF
+           MOVE WS-CNPJ TO REG-CNPJ
+           MOVE WS-EMAIL TO REG-EMAIL
+           MOVE WS-STATUS TO REG-STATUS
+           MOVE WS-ENDERECO TO REG-ENDERECO
+           REWRITE REG-CLIENTE
+               INVALID KEY
+                   DISPLAY 'Erro ao atualizar cadastro!'
+           END-REWRITE.
+
+       REGRAVAR-CHAVE-CLIENTE.
+           SET WS-CHAVE-REGRAVADA-ERRO TO TRUE
+           PERFORM MONTAR-CHAVE-CLIENTE
+           IF REG-CHAVE = WS-CHAVE-ANTERIOR
+               PERFORM ATUALIZAR-CLIENTE
+               SET WS-CHAVE-REGRAVADA-OK TO TRUE
+           ELSE
+               READ CLIENTE-MASTER
+                   INVALID KEY
+                       MOVE WS-CHAVE-ANTERIOR TO REG-CHAVE
+                       DELETE CLIENTE-MASTER
+                           INVALID KEY
+                               DISPLAY
+                                'Erro ao localizar cadastro anterior!'
+                       END-DELETE
+                       PERFORM GRAVAR-CLIENTE
+                       SET WS-CHAVE-REGRAVADA-OK TO TRUE
+                   NOT INVALID KEY
+                       DISPLAY
+                        'Ja existe cliente com esse documento!'
+               END-READ
+           END-IF.
+
        CONSULTAR-CLIENTE.
            DISPLAY "=================="
            DISPLAY 'Consultar-Cliente'.
            DISPLAY "=================="
-
-           PERFORM EXIBIR-CLIENTE.
+           DISPLAY "Informe o CPF ou CNPJ do cliente : " WITH
+               NO ADVANCING
+           ACCEPT WS-DOC-PROCURA
+           PERFORM LOCALIZAR-CLIENTE
+           IF WS-CLIENTE-NAO-ENCONTRADO
+               DISPLAY 'cliente não encontrado'
+           ELSE
+               PERFORM EXIBIR-CLIENTE
+           END-IF.
 
        EXIBIR-CLIENTE.
            DISPLAY 'Nome : ' WS-NOME.
-           DISPLAY 'Cpf : ' WS-CPF.
+           IF WS-FISICA
+               DISPLAY 'Tipo : Física'
+               DISPLAY 'Cpf : ' WS-CPF
+           ELSE
+               DISPLAY 'Tipo : Jurídica'
+               DISPLAY 'Cnpj : ' WS-CNPJ
+           END-IF.
            DISPLAY 'Email : ' WS-EMAIL.
            DISPLAY 'Endereco : ' WS-ENDERECO.
-
+           IF WS-ATIVO
+               DISPLAY 'Situação : Ativo'
+           ELSE
+               DISPLAY 'Situação : Inativo'
+           END-IF.
 
 
        
