@@ -0,0 +1,13 @@
+      *****************************************************************
+      * COPY....: FDCEP.CPY
+      * DESCRICAO: Descricao de arquivo e registro do arquivo de
+      *            referencia de CEPs (CEP-MASTER).
+      *****************************************************************
+       FD  CEP-MASTER
+           LABEL RECORD STANDARD.
+       01  REG-CEP-REGISTRO.
+           05 REG-CEP-CHAVE PIC 9(8).
+           05 REG-CEP-RUA PIC X(20).
+           05 REG-CEP-BAIRRO PIC X(20).
+           05 REG-CEP-CIDADE PIC X(20).
+           05 REG-CEP-ESTADO PIC X(20).
