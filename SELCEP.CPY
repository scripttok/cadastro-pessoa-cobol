@@ -0,0 +1,13 @@
+      *****************************************************************
+      * COPY....: SELCEP.CPY
+      * DESCRICAO: Clausula SELECT do arquivo de referencia de CEPs,
+      *            usado para pre-preencher rua/bairro/cidade/estado
+      *            a partir do WS-CEP informado pelo operador. Chave
+      *            primaria e o proprio CEP, alinhada em REG-CEP-CHAVE.
+      *****************************************************************
+           SELECT CEP-MASTER
+               ASSIGN TO "CEPS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REG-CEP-CHAVE
+               FILE STATUS IS WS-FS-CEPMASTER.
