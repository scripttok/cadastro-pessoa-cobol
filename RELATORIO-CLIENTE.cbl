@@ -0,0 +1,201 @@
+      *****************************************************************
+      * PROGRAMA: RELATORIO-CLIENTE.cbl
+      * DESCRICAO: Relatório de listagem de clientes do arquivo mestre
+      *            CLIENTE-MASTER, ordenado por cidade e nome, com
+      *            quebra de página e contagem de clientes por cidade.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELLISTA-CLIENTE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SELCLI.CPY".
+           SELECT REL-LISTAGEM
+               ASSIGN TO "CLIENTES.LST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LISTAGEM.
+           SELECT SORT-WORK
+               ASSIGN TO "SORTWORK".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDCLIENT.CPY".
+
+       FD  REL-LISTAGEM
+           LABEL RECORD STANDARD.
+       01  REG-LISTAGEM PIC X(90).
+
+       SD  SORT-WORK.
+       01  SORT-REG.
+           05 SORT-CIDADE PIC X(20).
+           05 SORT-NOME PIC X(50).
+           05 SORT-TIPO PIC X.
+           05 SORT-CPF PIC 9(11).
+           05 SORT-CNPJ PIC 9(14).
+           05 SORT-ESTADO PIC X(20).
+           05 SORT-STATUS PIC 9.
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-CLIMASTER PIC XX.
+       01 WS-FS-LISTAGEM PIC XX.
+       01 WS-FIM-CLIENTES PIC X VALUE 'N'.
+           88 WS-FIM-DE-CLIENTES VALUE 'S'.
+       01 WS-FIM-SORT PIC X VALUE 'N'.
+           88 WS-FIM-DO-SORT VALUE 'S'.
+       01 WS-CIDADE-ANTERIOR PIC X(20) VALUE SPACES.
+       01 WS-PRIMEIRA-LINHA PIC X VALUE 'S'.
+           88 WS-E-PRIMEIRA-LINHA VALUE 'S'.
+       01 WS-CONT-CIDADE PIC 9(5) VALUE ZERO.
+       01 WS-CONT-GERAL PIC 9(7) VALUE ZERO.
+       01 WS-CONT-LINHA-PAGINA PIC 9(3) VALUE ZERO.
+       01 WS-CONT-PAGINA PIC 9(5) VALUE ZERO.
+       01 WS-MAX-LINHAS-PAGINA PIC 9(3) VALUE 50.
+       01 WS-DOC-EDITADO PIC X(18).
+
+       01 WS-CABECALHO-1.
+           05 FILLER PIC X(20) VALUE 'Listagem de Clientes'.
+           05 FILLER PIC X(10) VALUE SPACES.
+           05 FILLER PIC X(9) VALUE 'Página: '.
+           05 WS-CAB-PAGINA PIC ZZZZ9.
+
+       01 WS-CABECALHO-2.
+           05 FILLER PIC X(22) VALUE 'NOME'.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 FILLER PIC X(20) VALUE 'DOCUMENTO'.
+           05 FILLER PIC X(22) VALUE 'CIDADE'.
+           05 FILLER PIC X(4) VALUE 'UF'.
+           05 FILLER PIC X(10) VALUE 'SITUAÇÃO'.
+
+       01 WS-LINHA-DETALHE.
+           05 WS-DET-NOME PIC X(22).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 WS-DET-DOC PIC X(20).
+           05 WS-DET-CIDADE PIC X(22).
+           05 WS-DET-ESTADO PIC X(4).
+           05 WS-DET-STATUS PIC X(10).
+
+       01 WS-LINHA-TOTAL-CIDADE.
+           05 FILLER PIC X(10) VALUE SPACES.
+           05 FILLER PIC X(22) VALUE 'Total da cidade ...: '.
+           05 WS-TOT-CIDADE PIC ZZZZ9.
+
+       01 WS-LINHA-TOTAL-GERAL.
+           05 FILLER PIC X(10) VALUE SPACES.
+           05 FILLER PIC X(22) VALUE 'Total geral ........: '.
+           05 WS-TOT-GERAL PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       PRINCIPAL.
+           OPEN OUTPUT REL-LISTAGEM
+           SORT SORT-WORK
+               ON ASCENDING KEY SORT-CIDADE SORT-NOME
+               INPUT PROCEDURE IS CARREGAR-ORDENACAO
+               OUTPUT PROCEDURE IS IMPRIMIR-RELATORIO
+           CLOSE REL-LISTAGEM
+           STOP RUN.
+
+       CARREGAR-ORDENACAO.
+           OPEN INPUT CLIENTE-MASTER
+           IF WS-FS-CLIMASTER = '00'
+               PERFORM LER-CLIENTE
+               PERFORM RELEASE-CLIENTE UNTIL WS-FIM-DE-CLIENTES
+           ELSE
+               IF WS-FS-CLIMASTER NOT = '35'
+                   DISPLAY 'Erro ao abrir CLIENTE-MASTER: '
+                       WS-FS-CLIMASTER
+               END-IF
+           END-IF
+           CLOSE CLIENTE-MASTER.
+
+       LER-CLIENTE.
+           READ CLIENTE-MASTER NEXT RECORD
+               AT END
+                   SET WS-FIM-DE-CLIENTES TO TRUE
+           END-READ.
+
+       RELEASE-CLIENTE.
+           MOVE REG-CIDADE TO SORT-CIDADE
+           MOVE REG-NOME TO SORT-NOME
+           MOVE REG-TIPO TO SORT-TIPO
+           MOVE REG-CPF TO SORT-CPF
+           MOVE REG-CNPJ TO SORT-CNPJ
+           MOVE REG-ESTADO TO SORT-ESTADO
+           MOVE REG-STATUS TO SORT-STATUS
+           RELEASE SORT-REG
+           PERFORM LER-CLIENTE.
+
+       IMPRIMIR-RELATORIO.
+           PERFORM RETORNAR-ORDENADO
+           PERFORM UNTIL WS-FIM-DO-SORT
+               IF SORT-CIDADE NOT = WS-CIDADE-ANTERIOR
+                   PERFORM QUEBRAR-CIDADE
+               END-IF
+               PERFORM IMPRIMIR-DETALHE
+               PERFORM RETORNAR-ORDENADO
+           END-PERFORM
+           IF NOT WS-E-PRIMEIRA-LINHA
+               PERFORM IMPRIMIR-TOTAL-CIDADE
+           END-IF
+           PERFORM IMPRIMIR-TOTAL-GERAL.
+
+       RETORNAR-ORDENADO.
+           RETURN SORT-WORK
+               AT END
+                   SET WS-FIM-DO-SORT TO TRUE
+           END-RETURN.
+
+       QUEBRAR-CIDADE.
+           IF NOT WS-E-PRIMEIRA-LINHA
+               PERFORM IMPRIMIR-TOTAL-CIDADE
+           END-IF
+           MOVE SORT-CIDADE TO WS-CIDADE-ANTERIOR
+           MOVE ZERO TO WS-CONT-CIDADE
+           MOVE 'N' TO WS-PRIMEIRA-LINHA
+           PERFORM IMPRIMIR-CABECALHO.
+
+       IMPRIMIR-CABECALHO.
+           ADD 1 TO WS-CONT-PAGINA
+           MOVE WS-CONT-PAGINA TO WS-CAB-PAGINA
+           MOVE ZERO TO WS-CONT-LINHA-PAGINA
+           WRITE REG-LISTAGEM FROM WS-CABECALHO-1
+           MOVE SPACES TO REG-LISTAGEM
+           WRITE REG-LISTAGEM
+           WRITE REG-LISTAGEM FROM WS-CABECALHO-2
+           MOVE SPACES TO REG-LISTAGEM
+           WRITE REG-LISTAGEM.
+
+       IMPRIMIR-DETALHE.
+           IF WS-CONT-LINHA-PAGINA >= WS-MAX-LINHAS-PAGINA
+               PERFORM IMPRIMIR-CABECALHO
+           END-IF
+           MOVE SORT-NOME TO WS-DET-NOME
+           IF SORT-TIPO = 'F'
+               MOVE SORT-CPF TO WS-DOC-EDITADO
+           ELSE
+               MOVE SORT-CNPJ TO WS-DOC-EDITADO
+           END-IF
+           MOVE WS-DOC-EDITADO TO WS-DET-DOC
+           MOVE SORT-CIDADE TO WS-DET-CIDADE
+           MOVE SORT-ESTADO TO WS-DET-ESTADO
+           IF SORT-STATUS = 1
+               MOVE 'Ativo' TO WS-DET-STATUS
+           ELSE
+               MOVE 'Inativo' TO WS-DET-STATUS
+           END-IF
+           WRITE REG-LISTAGEM FROM WS-LINHA-DETALHE
+           ADD 1 TO WS-CONT-LINHA-PAGINA
+           ADD 1 TO WS-CONT-CIDADE
+           ADD 1 TO WS-CONT-GERAL.
+
+       IMPRIMIR-TOTAL-CIDADE.
+           MOVE WS-CONT-CIDADE TO WS-TOT-CIDADE
+           MOVE SPACES TO REG-LISTAGEM
+           WRITE REG-LISTAGEM
+           WRITE REG-LISTAGEM FROM WS-LINHA-TOTAL-CIDADE.
+
+       IMPRIMIR-TOTAL-GERAL.
+           MOVE WS-CONT-GERAL TO WS-TOT-GERAL
+           MOVE SPACES TO REG-LISTAGEM
+           WRITE REG-LISTAGEM
+           WRITE REG-LISTAGEM FROM WS-LINHA-TOTAL-GERAL.
