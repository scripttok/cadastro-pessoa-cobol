@@ -0,0 +1,8 @@
+      *****************************************************************
+      * COPY....: FDREJ.CPY
+      * DESCRICAO: Descricao de arquivo e registro do relatorio de
+      *            rejeitos da carga em lote de clientes.
+      *****************************************************************
+       FD  ARQ-REJEITOS
+           LABEL RECORD STANDARD.
+       01  REG-REJEITO PIC X(104).
