@@ -0,0 +1,25 @@
+      *****************************************************************
+      * COPY....: VALWS.CPY
+      * DESCRICAO: Campos de trabalho usados pelas rotinas de
+      *            validacao de CPF/CNPJ (copybook VALCLI.CPY).
+      *****************************************************************
+       01 WS-VALIDO PIC 9.
+           88 WS-VALIDACAO-OK VALUE 1.
+           88 WS-VALIDACAO-ERRO VALUE 0.
+       01 WS-VAL-IDX PIC 9(2) COMP.
+       01 WS-VAL-QUOC PIC 9(5) COMP.
+       01 WS-VAL-SOMA PIC 9(5) COMP.
+       01 WS-VAL-RESTO PIC 9(2) COMP.
+       01 WS-VAL-DIGITO1 PIC 9.
+       01 WS-VAL-DIGITO2 PIC 9.
+       01 WS-VAL-TUDO-IGUAL PIC X.
+           88 WS-VAL-DIGITOS-IGUAIS VALUE 'S'.
+       01 WS-VAL-PESO-CNPJ1-L PIC 9(12) VALUE 543298765432.
+       01 WS-VAL-PESO-CNPJ1 REDEFINES WS-VAL-PESO-CNPJ1-L.
+           05 WS-VAL-PESO-CNPJ1-D PIC 9 OCCURS 12 TIMES.
+       01 WS-VAL-PESO-CNPJ2-L PIC 9(13) VALUE 6543298765432.
+       01 WS-VAL-PESO-CNPJ2 REDEFINES WS-VAL-PESO-CNPJ2-L.
+           05 WS-VAL-PESO-CNPJ2-D PIC 9 OCCURS 13 TIMES.
+       01 WS-VAL-QTD-ARROBA PIC 9(2) COMP.
+       01 WS-VAL-EMAIL-ANTES PIC X(50).
+       01 WS-VAL-EMAIL-DEPOIS PIC X(50).
