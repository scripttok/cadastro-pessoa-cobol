@@ -0,0 +1,9 @@
+      *****************************************************************
+      * COPY....: SELAUD.CPY
+      * DESCRICAO: Clausula SELECT do log de auditoria de alterações
+      *            feitas em EDITAR-CLIENTE.
+      *****************************************************************
+           SELECT AUDITORIA-LOG
+               ASSIGN TO "AUDITORIA.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITORIA.
