@@ -0,0 +1,13 @@
+      *****************************************************************
+      * COPY....: SELCLI.CPY
+      * DESCRICAO: Clausula SELECT do arquivo mestre de clientes.
+      *            Chave primaria e a chave unica documento do
+      *            cliente (CPF para pessoa fisica, CNPJ para
+      *            pessoa juridica), alinhada em REG-CHAVE.
+      *****************************************************************
+           SELECT CLIENTE-MASTER
+               ASSIGN TO "CLIENTES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REG-CHAVE
+               FILE STATUS IS WS-FS-CLIMASTER.
