@@ -0,0 +1,22 @@
+      *****************************************************************
+      * COPY....: FDENT.CPY
+      * DESCRICAO: Descricao de arquivo e registro de entrada da carga
+      *            em lote de clientes. Layout identico ao de
+      *            WSCLIENT.CPY, um cliente por linha.
+      *****************************************************************
+       FD  ARQ-ENTRADA
+           LABEL RECORD STANDARD.
+       01  REG-ENTRADA.
+           05 ENT-TIPO PIC X.
+           05 ENT-NOME PIC X(50).
+           05 ENT-CPF PIC 9(11).
+           05 ENT-CNPJ PIC 9(14).
+           05 ENT-EMAIL PIC X(50).
+           05 ENT-STATUS PIC 9.
+           05 ENT-ENDERECO.
+               10 ENT-RUA PIC X(20).
+               10 ENT-BAIRRO PIC X(20).
+               10 ENT-CIDADE PIC X(20).
+               10 ENT-ESTADO PIC X(20).
+               10 ENT-CEP PIC 9(8).
+               10 ENT-NUMERO PIC 9(8).
