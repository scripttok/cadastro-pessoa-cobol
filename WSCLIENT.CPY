@@ -0,0 +1,28 @@
+      *****************************************************************
+      * COPY....: WSCLIENT.CPY
+      * DESCRICAO: Layout em memoria do registro de cliente (pessoa
+      *            fisica ou juridica). Usado pelos programas de
+      *            cadastro, carga em lote e relatorio.
+      *****************************************************************
+       01 WS-CLIENTE.
+           05 WS-TIPO PIC X.
+               88 WS-FISICA VALUE 'F'.
+               88 WS-JURIDICA VALUE 'J'.
+           05 WS-NOME PIC X(50).
+           05 WS-CPF PIC 9(11).
+           05 WS-CPF-R REDEFINES WS-CPF.
+               10 WS-CPF-DIG PIC 9 OCCURS 11 TIMES.
+           05 WS-CNPJ PIC 9(14).
+           05 WS-CNPJ-R REDEFINES WS-CNPJ.
+               10 WS-CNPJ-DIG PIC 9 OCCURS 14 TIMES.
+           05 WS-EMAIL PIC X(50).
+           05 WS-STATUS PIC 9.
+               88 WS-ATIVO VALUE 1.
+               88 WS-INATIVO VALUE 0.
+           05 WS-ENDERECO.
+               10 WS-RUA PIC X(20).
+               10 WS-BAIRRO PIC X(20).
+               10 WS-CIDADE PIC X(20).
+               10 WS-ESTADO PIC X(20).
+               10 WS-CEP PIC 9(8).
+               10 WS-NUMERO PIC 9(8).
