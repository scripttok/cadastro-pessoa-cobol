@@ -0,0 +1,10 @@
+      *****************************************************************
+      * COPY....: SELENT.CPY
+      * DESCRICAO: Clausula SELECT do arquivo de entrada da carga em
+      *            lote de clientes (layout fixo, um cliente por
+      *            registro).
+      *****************************************************************
+           SELECT ARQ-ENTRADA
+               ASSIGN TO "CLIENTES.ENT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-ENTRADA.
