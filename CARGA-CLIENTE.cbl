@@ -0,0 +1,166 @@
+      *****************************************************************
+      * PROGRAMA: CARGA-CLIENTE.cbl
+      * DESCRIÇÃO: Carga em lote de clientes a partir de um arquivo
+      *            sequencial (layout de WSCLIENT.CPY, um cliente por
+      *            linha). Aplica as mesmas validações de CPF/CNPJ de
+      *            CADASTRP-CLIENTE antes de gravar no arquivo mestre
+      *            CLIENTE-MASTER; registros rejeitados vão para um
+      *            relatório de rejeitos com o motivo da rejeição.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADLOTE-CLIENTE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SELENT.CPY".
+           COPY "SELREJ.CPY".
+           COPY "SELCLI.CPY".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "FDENT.CPY".
+           COPY "FDREJ.CPY".
+           COPY "FDCLIENT.CPY".
+
+       WORKING-STORAGE SECTION.
+           COPY "WSCLIENT.CPY".
+           COPY "VALWS.CPY".
+       01 WS-FS-ENTRADA PIC XX.
+       01 WS-FS-REJEITOS PIC XX.
+       01 WS-FS-CLIMASTER PIC XX.
+       01 WS-FIM-ARQUIVO PIC X VALUE 'N'.
+           88 WS-FIM-DA-ENTRADA VALUE 'S'.
+       01 WS-MSG-ERRO PIC X(40).
+       01 WS-CONT-LIDOS PIC 9(7) VALUE ZERO.
+       01 WS-CONT-GRAVADOS PIC 9(7) VALUE ZERO.
+       01 WS-CONT-REJEITADOS PIC 9(7) VALUE ZERO.
+       01 WS-LINHA-REJ.
+           05 WS-LINHA-REJ-SEQ PIC ZZZ,ZZ9.
+           05 FILLER PIC X(4) VALUE ' - '.
+           05 WS-LINHA-REJ-NOME PIC X(50).
+           05 FILLER PIC X(3) VALUE ' - '.
+           05 WS-LINHA-REJ-MOTIVO PIC X(40).
+
+       PROCEDURE DIVISION.
+       PRINCIPAL.
+           PERFORM ABRIR-ARQUIVOS
+           PERFORM LER-ENTRADA
+           PERFORM PROCESSAR-REGISTRO UNTIL WS-FIM-DA-ENTRADA
+           PERFORM EXIBIR-RESUMO
+           PERFORM FECHAR-ARQUIVOS
+           STOP RUN.
+
+      *    Rotinas de validacao de CPF/CNPJ/email compartilhadas com
+      *    CADASTRP-CLIENTE (req 002).
+           COPY "VALCLI.CPY".
+
+       ABRIR-ARQUIVOS.
+           OPEN INPUT ARQ-ENTRADA
+           IF WS-FS-ENTRADA NOT = '00'
+               DISPLAY 'Erro ao abrir arquivo de entrada: '
+                   WS-FS-ENTRADA
+               STOP RUN
+           END-IF
+           OPEN OUTPUT ARQ-REJEITOS
+           OPEN I-O CLIENTE-MASTER
+           IF WS-FS-CLIMASTER = '35'
+               OPEN OUTPUT CLIENTE-MASTER
+               CLOSE CLIENTE-MASTER
+               OPEN I-O CLIENTE-MASTER
+           END-IF.
+
+       FECHAR-ARQUIVOS.
+           CLOSE ARQ-ENTRADA
+           CLOSE ARQ-REJEITOS
+           CLOSE CLIENTE-MASTER.
+
+       LER-ENTRADA.
+           READ ARQ-ENTRADA
+               AT END
+                   SET WS-FIM-DA-ENTRADA TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CONT-LIDOS
+           END-READ.
+
+       PROCESSAR-REGISTRO.
+           MOVE ENT-TIPO TO WS-TIPO
+           MOVE ENT-NOME TO WS-NOME
+           MOVE ENT-CPF TO WS-CPF
+           MOVE ENT-CNPJ TO WS-CNPJ
+           MOVE ENT-EMAIL TO WS-EMAIL
+           MOVE ENT-STATUS TO WS-STATUS
+           MOVE ENT-ENDERECO TO WS-ENDERECO
+
+           PERFORM VALIDAR-REGISTRO
+           IF WS-VALIDACAO-OK
+               PERFORM MONTAR-CHAVE-CLIENTE
+               PERFORM GRAVAR-REGISTRO
+           ELSE
+               PERFORM GRAVAR-REJEITO
+           END-IF
+
+           PERFORM LER-ENTRADA.
+
+       VALIDAR-REGISTRO.
+           SET WS-VALIDACAO-ERRO TO TRUE
+           IF WS-NOME = SPACES
+               MOVE 'nome em branco' TO WS-MSG-ERRO
+           ELSE
+               IF NOT WS-FISICA AND NOT WS-JURIDICA
+                   MOVE 'tipo invalido (informe F ou J)' TO
+                       WS-MSG-ERRO
+               ELSE
+                   IF WS-FISICA
+                       PERFORM VALIDAR-CPF THRU VALIDAR-CPF-EXIT
+                       IF WS-VALIDACAO-ERRO
+                           MOVE 'CPF invalido' TO WS-MSG-ERRO
+                       END-IF
+                   ELSE
+                       PERFORM VALIDAR-CNPJ THRU VALIDAR-CNPJ-EXIT
+                       IF WS-VALIDACAO-ERRO
+                           MOVE 'CNPJ invalido' TO WS-MSG-ERRO
+                       END-IF
+                   END-IF
+                   IF WS-VALIDACAO-OK
+                       PERFORM VALIDAR-EMAIL THRU VALIDAR-EMAIL-EXIT
+                       IF WS-VALIDACAO-ERRO
+                           MOVE 'email invalido' TO WS-MSG-ERRO
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+           COPY "CHVCLI.CPY".
+
+       GRAVAR-REGISTRO.
+           MOVE WS-TIPO TO REG-TIPO
+           MOVE WS-NOME TO REG-NOME
+           MOVE WS-CPF TO REG-CPF
+           MOVE WS-CNPJ TO REG-CNPJ
+           MOVE WS-EMAIL TO REG-EMAIL
+           MOVE WS-STATUS TO REG-STATUS
+           MOVE WS-ENDERECO TO REG-ENDERECO
+           WRITE REG-CLIENTE
+               INVALID KEY
+                   MOVE 'cliente ja cadastrado (chave duplicada)' TO
+                       WS-MSG-ERRO
+                   PERFORM GRAVAR-REJEITO
+               NOT INVALID KEY
+                   ADD 1 TO WS-CONT-GRAVADOS
+           END-WRITE.
+
+       GRAVAR-REJEITO.
+           ADD 1 TO WS-CONT-REJEITADOS
+           MOVE WS-CONT-LIDOS TO WS-LINHA-REJ-SEQ
+           MOVE WS-NOME TO WS-LINHA-REJ-NOME
+           MOVE WS-MSG-ERRO TO WS-LINHA-REJ-MOTIVO
+           WRITE REG-REJEITO FROM WS-LINHA-REJ.
+
+       EXIBIR-RESUMO.
+           DISPLAY '============================================'
+           DISPLAY 'Carga de clientes em lote - resumo'
+           DISPLAY '============================================'
+           DISPLAY 'Registros lidos      : ' WS-CONT-LIDOS
+           DISPLAY 'Registros gravados   : ' WS-CONT-GRAVADOS
+           DISPLAY 'Registros rejeitados : ' WS-CONT-REJEITADOS.
