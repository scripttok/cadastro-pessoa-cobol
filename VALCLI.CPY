@@ -0,0 +1,132 @@
+      *****************************************************************
+      * COPY....: VALCLI.CPY
+      * DESCRICAO: Rotinas de validacao de CPF e CNPJ pelo algoritmo
+      *            modulo 11. Usa os campos de WSCLIENT.CPY e VALWS.CPY.
+      *            Ao final, WS-VALIDO indica o resultado (veja as
+      *            condicoes WS-VALIDACAO-OK / WS-VALIDACAO-ERRO).
+      *****************************************************************
+       VALIDAR-CPF.
+           MOVE 'S' TO WS-VAL-TUDO-IGUAL
+           PERFORM VARYING WS-VAL-IDX FROM 2 BY 1
+                   UNTIL WS-VAL-IDX > 11
+               IF WS-CPF-DIG (WS-VAL-IDX) NOT = WS-CPF-DIG (1)
+                   MOVE 'N' TO WS-VAL-TUDO-IGUAL
+               END-IF
+           END-PERFORM
+
+           IF WS-VAL-DIGITOS-IGUAIS
+               SET WS-VALIDACAO-ERRO TO TRUE
+               GO TO VALIDAR-CPF-EXIT
+           END-IF
+
+           MOVE ZERO TO WS-VAL-SOMA
+           PERFORM VARYING WS-VAL-IDX FROM 1 BY 1 UNTIL WS-VAL-IDX > 9
+               COMPUTE WS-VAL-SOMA = WS-VAL-SOMA +
+                   (WS-CPF-DIG (WS-VAL-IDX) * (11 - WS-VAL-IDX))
+           END-PERFORM
+           DIVIDE WS-VAL-SOMA BY 11 GIVING WS-VAL-QUOC
+               REMAINDER WS-VAL-RESTO
+           IF WS-VAL-RESTO < 2
+               MOVE 0 TO WS-VAL-DIGITO1
+           ELSE
+               COMPUTE WS-VAL-DIGITO1 = 11 - WS-VAL-RESTO
+           END-IF
+
+           MOVE ZERO TO WS-VAL-SOMA
+           PERFORM VARYING WS-VAL-IDX FROM 1 BY 1 UNTIL WS-VAL-IDX > 9
+               COMPUTE WS-VAL-SOMA = WS-VAL-SOMA +
+                   (WS-CPF-DIG (WS-VAL-IDX) * (12 - WS-VAL-IDX))
+           END-PERFORM
+           COMPUTE WS-VAL-SOMA = WS-VAL-SOMA + (WS-VAL-DIGITO1 * 2)
+           DIVIDE WS-VAL-SOMA BY 11 GIVING WS-VAL-QUOC
+               REMAINDER WS-VAL-RESTO
+           IF WS-VAL-RESTO < 2
+               MOVE 0 TO WS-VAL-DIGITO2
+           ELSE
+               COMPUTE WS-VAL-DIGITO2 = 11 - WS-VAL-RESTO
+           END-IF
+
+           IF WS-CPF-DIG (10) = WS-VAL-DIGITO1
+               AND WS-CPF-DIG (11) = WS-VAL-DIGITO2
+               SET WS-VALIDACAO-OK TO TRUE
+           ELSE
+               SET WS-VALIDACAO-ERRO TO TRUE
+           END-IF.
+       VALIDAR-CPF-EXIT.
+           EXIT.
+
+       VALIDAR-CNPJ.
+           MOVE 'S' TO WS-VAL-TUDO-IGUAL
+           PERFORM VARYING WS-VAL-IDX FROM 2 BY 1
+                   UNTIL WS-VAL-IDX > 14
+               IF WS-CNPJ-DIG (WS-VAL-IDX) NOT = WS-CNPJ-DIG (1)
+                   MOVE 'N' TO WS-VAL-TUDO-IGUAL
+               END-IF
+           END-PERFORM
+
+           IF WS-VAL-DIGITOS-IGUAIS
+               SET WS-VALIDACAO-ERRO TO TRUE
+               GO TO VALIDAR-CNPJ-EXIT
+           END-IF
+
+           MOVE ZERO TO WS-VAL-SOMA
+           PERFORM VARYING WS-VAL-IDX FROM 1 BY 1
+                   UNTIL WS-VAL-IDX > 12
+               COMPUTE WS-VAL-SOMA = WS-VAL-SOMA +
+                   (WS-CNPJ-DIG (WS-VAL-IDX) *
+                    WS-VAL-PESO-CNPJ1-D (WS-VAL-IDX))
+           END-PERFORM
+           DIVIDE WS-VAL-SOMA BY 11 GIVING WS-VAL-QUOC
+               REMAINDER WS-VAL-RESTO
+           IF WS-VAL-RESTO < 2
+               MOVE 0 TO WS-VAL-DIGITO1
+           ELSE
+               COMPUTE WS-VAL-DIGITO1 = 11 - WS-VAL-RESTO
+           END-IF
+
+           MOVE ZERO TO WS-VAL-SOMA
+           PERFORM VARYING WS-VAL-IDX FROM 1 BY 1
+                   UNTIL WS-VAL-IDX > 12
+               COMPUTE WS-VAL-SOMA = WS-VAL-SOMA +
+                   (WS-CNPJ-DIG (WS-VAL-IDX) *
+                    WS-VAL-PESO-CNPJ2-D (WS-VAL-IDX))
+           END-PERFORM
+           COMPUTE WS-VAL-SOMA = WS-VAL-SOMA +
+               (WS-VAL-DIGITO1 * WS-VAL-PESO-CNPJ2-D (13))
+           DIVIDE WS-VAL-SOMA BY 11 GIVING WS-VAL-QUOC
+               REMAINDER WS-VAL-RESTO
+           IF WS-VAL-RESTO < 2
+               MOVE 0 TO WS-VAL-DIGITO2
+           ELSE
+               COMPUTE WS-VAL-DIGITO2 = 11 - WS-VAL-RESTO
+           END-IF
+
+           IF WS-CNPJ-DIG (13) = WS-VAL-DIGITO1
+               AND WS-CNPJ-DIG (14) = WS-VAL-DIGITO2
+               SET WS-VALIDACAO-OK TO TRUE
+           ELSE
+               SET WS-VALIDACAO-ERRO TO TRUE
+           END-IF.
+       VALIDAR-CNPJ-EXIT.
+           EXIT.
+
+       VALIDAR-EMAIL.
+           SET WS-VALIDACAO-ERRO TO TRUE
+           MOVE ZERO TO WS-VAL-QTD-ARROBA
+           INSPECT WS-EMAIL TALLYING WS-VAL-QTD-ARROBA FOR ALL '@'
+           IF WS-VAL-QTD-ARROBA NOT = 1
+               GO TO VALIDAR-EMAIL-EXIT
+           END-IF
+
+           MOVE SPACES TO WS-VAL-EMAIL-ANTES
+           MOVE SPACES TO WS-VAL-EMAIL-DEPOIS
+           UNSTRING WS-EMAIL DELIMITED BY '@'
+               INTO WS-VAL-EMAIL-ANTES WS-VAL-EMAIL-DEPOIS
+           END-UNSTRING
+
+           IF WS-VAL-EMAIL-ANTES NOT = SPACES
+               AND WS-VAL-EMAIL-DEPOIS NOT = SPACES
+               SET WS-VALIDACAO-OK TO TRUE
+           END-IF.
+       VALIDAR-EMAIL-EXIT.
+           EXIT.
