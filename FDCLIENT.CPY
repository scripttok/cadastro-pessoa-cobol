@@ -0,0 +1,22 @@
+      *****************************************************************
+      * COPY....: FDCLIENT.CPY
+      * DESCRICAO: Descricao de arquivo e registro do arquivo mestre
+      *            de clientes (CLIENTE-MASTER).
+      *****************************************************************
+       FD  CLIENTE-MASTER
+           LABEL RECORD STANDARD.
+       01  REG-CLIENTE.
+           05 REG-CHAVE PIC 9(14).
+           05 REG-TIPO PIC X.
+           05 REG-NOME PIC X(50).
+           05 REG-CPF PIC 9(11).
+           05 REG-CNPJ PIC 9(14).
+           05 REG-EMAIL PIC X(50).
+           05 REG-STATUS PIC 9.
+           05 REG-ENDERECO.
+               10 REG-RUA PIC X(20).
+               10 REG-BAIRRO PIC X(20).
+               10 REG-CIDADE PIC X(20).
+               10 REG-ESTADO PIC X(20).
+               10 REG-CEP PIC 9(8).
+               10 REG-NUMERO PIC 9(8).
