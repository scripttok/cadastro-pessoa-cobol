@@ -0,0 +1,9 @@
+      *****************************************************************
+      * COPY....: SELREJ.CPY
+      * DESCRICAO: Clausula SELECT do relatorio de rejeitos da carga
+      *            em lote de clientes.
+      *****************************************************************
+           SELECT ARQ-REJEITOS
+               ASSIGN TO "CLIENTES.REJ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-REJEITOS.
