@@ -0,0 +1,14 @@
+      *****************************************************************
+      * COPY....: CHVCLI.CPY
+      * DESCRICAO: Monta REG-CHAVE (chave do CLIENTE-MASTER) a partir
+      *            do CPF ou CNPJ conforme WS-TIPO. Compartilhado entre
+      *            CADASTRP-CLIENTE e CADLOTE-CLIENTE para que a regra
+      *            de montagem da chave nao possa divergir entre os
+      *            dois programas.
+      *****************************************************************
+       MONTAR-CHAVE-CLIENTE.
+           IF WS-FISICA
+               MOVE WS-CPF TO REG-CHAVE
+           ELSE
+               MOVE WS-CNPJ TO REG-CHAVE
+           END-IF.
