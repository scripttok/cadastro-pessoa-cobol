@@ -0,0 +1,15 @@
+      *****************************************************************
+      * COPY....: FDAUDIT.CPY
+      * DESCRICAO: Descricao de arquivo e registro do log de auditoria
+      *            de alterações de cadastro (campo alterado, valor
+      *            anterior, valor novo, data/hora e usuário).
+      *****************************************************************
+       FD  AUDITORIA-LOG
+           LABEL RECORD STANDARD.
+       01  REG-AUDITORIA.
+           05 AUD-CAMPO PIC X(15).
+           05 AUD-VALOR-ANTERIOR PIC X(96).
+           05 AUD-VALOR-NOVO PIC X(96).
+           05 AUD-DATA PIC 9(8).
+           05 AUD-HORA PIC 9(6).
+           05 AUD-USUARIO PIC X(20).
